@@ -0,0 +1,9 @@
+000100*-----------------------------------------------------------*
+000200* FIBOREC.CPY                                                *
+000300* PRINT-LINE RECORD FOR THE FIBO-RPT FILE.  ONE FLAT LINE,   *
+000400* HEADER/DETAIL/TRAILER TEXT IS BUILT IN WORKING-STORAGE     *
+000500* AND MOVED HERE BEFORE EACH WRITE.                          *
+000600*-----------------------------------------------------------*
+000700* 2026-08-09 RKM  ORIGINAL COPYBOOK.                         *
+000800*-----------------------------------------------------------*
+000900 01  FIBO-RPT-REC              PIC X(80).
