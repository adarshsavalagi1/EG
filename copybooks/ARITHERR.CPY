@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------*
+000200* ARITHERR.CPY                                               *
+000300* CODED EXCEPTION RECORD FOR THE ARITH-ERR AUDIT FILE.        *
+000400* ONE RECORD IS WRITTEN EACH TIME AN ARITHMETIC PARAGRAPH    *
+000500* REJECTS A TRANSACTION, SO OPERATIONS HAS SOMETHING         *
+000600* CONCRETE TO RECONCILE AGAINST AT END OF DAY.                *
+000700*-----------------------------------------------------------*
+000800* 2026-08-09 RKM  ORIGINAL COPYBOOK.                         *
+000900*-----------------------------------------------------------*
+001000 01  ARITH-ERR-REC.
+001100     05  AE-RUN-ID             PIC X(08).
+001200     05  AE-TRANS-ID           PIC 9(06).
+001300     05  AE-OPERATION          PIC X(01).
+001400         88  AE-OP-ADD          VALUE 'A'.
+001500         88  AE-OP-SUBTRACT     VALUE 'S'.
+001600         88  AE-OP-MULTIPLY     VALUE 'M'.
+001700         88  AE-OP-DIVIDE       VALUE 'D'.
+001800     05  AE-ERROR-CODE         PIC X(04).
+001900     05  AE-TIMESTAMP          PIC X(21).
+002000     05  AE-FILLER             PIC X(40).
