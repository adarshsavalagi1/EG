@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------*
+000200* ARITHTRN.CPY                                               *
+000300* TRANSACTION RECORD FOR THE ARITH-TRANS INPUT FILE.  ONE    *
+000400* RECORD PER PAIR OF NUMBERS TO RUN THROUGH THE FOUR         *
+000500* ARITHMETIC PARAGRAPHS IN EXAMPLE.                          *
+000600*-----------------------------------------------------------*
+000700* 2026-08-09 RKM  ORIGINAL COPYBOOK.                         *
+000800*-----------------------------------------------------------*
+000900 01  ARITH-TRANS-REC.
+001000     05  AT-TRANS-ID           PIC 9(06).
+001100     05  AT-NUM1               PIC 9(05).
+001200     05  AT-NUM2               PIC 9(05).
+001300     05  FILLER                PIC X(64).
