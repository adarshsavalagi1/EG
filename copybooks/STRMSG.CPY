@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------*
+000200* STRMSG.CPY                                                 *
+000300* LINKAGE RECORD FOR THE STRUTIL STRING-UTILITY SUBPROGRAM.  *
+000400* CALLERS SET SU-FUNCTION-CODE AND THE INPUT TEXT FIELDS AND *
+000500* GET BACK THE RESULT IN SU-RESULT-TEXT / SU-RESULT-LENGTH.  *
+000600*-----------------------------------------------------------*
+000700* 2026-08-09 RKM  ORIGINAL COPYBOOK.                         *
+000800*-----------------------------------------------------------*
+000900 01  STRUTIL-PARM.
+001000     05  SU-FUNCTION-CODE      PIC X(01).
+001100         88  SU-CONCATENATE     VALUE 'C'.
+001200         88  SU-REVERSE         VALUE 'R'.
+001300         88  SU-LENGTH          VALUE 'L'.
+001400     05  SU-TEXT-1             PIC X(30).
+001500     05  SU-TEXT-2             PIC X(30).
+001600     05  SU-RESULT-TEXT        PIC X(60).
+001700     05  SU-RESULT-LENGTH      PIC 9(04) COMP.
+001800     05  SU-RETURN-CODE        PIC 9(02).
+001900         88  SU-RC-OK           VALUE 00.
+002000         88  SU-RC-BAD-FUNCTION VALUE 99.
