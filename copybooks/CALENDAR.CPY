@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------*
+000200* CALENDAR.CPY                                               *
+000300* RECORD LAYOUT FOR THE HOLIDAY-CAL PROCESSING CALENDAR      *
+000400* FILE READ BY RUNDATE TO FLAG NON-BUSINESS DAYS.            *
+000500*-----------------------------------------------------------*
+000600* 2026-08-09 RKM  ORIGINAL COPYBOOK.                         *
+000700*-----------------------------------------------------------*
+001000 01  HOLIDAY-REC.
+001100     05  HOL-DATE              PIC 9(08).
+001200     05  HOL-DESCRIPTION       PIC X(30).
+001300     05  FILLER                PIC X(42).
