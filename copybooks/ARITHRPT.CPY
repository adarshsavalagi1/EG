@@ -0,0 +1,9 @@
+000100*-----------------------------------------------------------*
+000200* ARITHRPT.CPY                                               *
+000300* PRINT-LINE RECORD FOR THE ARITH-RPT FILE.  ONE FLAT LINE,  *
+000400* PAGE HEADERS, DETAIL AND TOTAL LINES ARE BUILT IN          *
+000500* WORKING-STORAGE AND MOVED HERE BEFORE EACH WRITE.          *
+000600*-----------------------------------------------------------*
+000700* 2026-08-09 RKM  ORIGINAL COPYBOOK.                         *
+000800*-----------------------------------------------------------*
+000900 01  ARITH-RPT-REC              PIC X(80).
