@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200* FIBOXTR.CPY                                                *
+000300* KEYED EXTRACT RECORD FOR THE FIBO-XTR INTERFACE FILE.      *
+000400* DOWNSTREAM JOBS READ THIS INSTEAD OF RECOMPUTING THE       *
+000500* SEQUENCE THEMSELVES.  DETAIL RECORDS ARE KEYED BY TERM     *
+000600* NUMBER (01 THRU 20).  THE TRAILER RECORD IS KEYED 99 AND   *
+000700* CARRIES THE TERM COUNT IN FX-VALUE AND A CHECKSUM OF ALL   *
+000800* THE DETAIL VALUES IN FX-CHECKSUM.                          *
+000900*-----------------------------------------------------------*
+001000* 2026-08-09 RKM  ORIGINAL COPYBOOK.                         *
+001100*-----------------------------------------------------------*
+001200 01  FIBO-XTR-REC.
+001300     05  FX-KEY                PIC 9(02).
+001400         88  FX-TRAILER-REC     VALUE 99.
+001500     05  FX-VALUE              PIC 9(10).
+001600     05  FX-CHECKSUM           PIC 9(12).
