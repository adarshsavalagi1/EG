@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------*
+000200* FIBOPARM.CPY                                               *
+000300* RUN-CONTROL RECORD FOR THE FIBO-PARM FILE.  ONE RECORD     *
+000400* PER RUN, TELLING FIBONACCI HOW MANY TERMS TO GENERATE.     *
+000500*-----------------------------------------------------------*
+000600* 2026-08-09 RKM  ORIGINAL COPYBOOK.                         *
+000700*-----------------------------------------------------------*
+000800 01  FIBO-PARM-REC.
+000900     05  FP-TERM-COUNT         PIC 9(02).
+001000     05  FILLER                PIC X(78).
