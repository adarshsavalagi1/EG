@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------*
+000200* RUNDATE.CPY                                                *
+000300* LINKAGE RECORD FOR THE RUNDATE SUBPROGRAM.  CALLERS PASS   *
+000400* THIS RECORD AND GET BACK A FORMATTED RUN DATE PLUS         *
+000500* WEEKEND/HOLIDAY/BUSINESS-DAY FLAGS, SO EVERY REPORT IN     *
+000600* THE SHOP STAMPS A CONSISTENT HEADER.                       *
+000700*-----------------------------------------------------------*
+000800* 2026-08-09 RKM  ORIGINAL COPYBOOK.                         *
+000900*-----------------------------------------------------------*
+001000 01  RUNDATE-PARM.
+001100     05  RD-FORMATTED-DATE     PIC X(10).
+001200     05  RD-DAY-OF-WEEK        PIC 9(01).
+001300     05  RD-WEEKEND-FLAG       PIC X(01).
+001400         88  RD-IS-WEEKEND      VALUE 'Y'.
+001500         88  RD-IS-WEEKDAY      VALUE 'N'.
+001600     05  RD-HOLIDAY-FLAG       PIC X(01).
+001700         88  RD-IS-HOLIDAY      VALUE 'Y'.
+001800         88  RD-NOT-HOLIDAY     VALUE 'N'.
+001900     05  RD-BUSINESS-DAY-FLAG  PIC X(01).
+002000         88  RD-IS-BUSINESS-DAY     VALUE 'Y'.
+002100         88  RD-NOT-BUSINESS-DAY    VALUE 'N'.
+002200     05  RD-RETURN-CODE        PIC 9(02).
+002300         88  RD-RC-OK           VALUE 00.
+002400         88  RD-RC-CALENDAR-MISSING VALUE 90.
