@@ -0,0 +1,48 @@
+//FIBOEXAM JOB (ACCTNO),'BATCH MATH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-----------------------------------------------------------*
+//* FIBOEXAM - RUNS FIBONACC FOLLOWED BY EXAMPLE AS A SINGLE   *
+//* CHAINED JOB.  STEP020 ONLY RUNS WHEN STEP010 ENDED WITH A  *
+//* ZERO CONDITION CODE, SO A FAILED FIBONACC RUN NEVER FEEDS  *
+//* A STALE OR MISSING TRANSACTION FILE INTO EXAMPLE.          *
+//*                                                            *
+//* RESTART - IF THE JOB ABENDS OR IS CANCELLED, RESUBMIT WITH *
+//* THE RESTART PARAMETER POINTING AT THE FAILED STEP, E.G.    *
+//*     //FIBOEXAM JOB (ACCTNO),'BATCH MATH RUN',CLASS=A,      *
+//*                  RESTART=STEP020                          *
+//* STEP010 NEED NOT BE RERUN SINCE STEP020 DOES NOT READ      *
+//* FIBO-RPT OR FIBO-XTR - IT ONLY READS ARITHTRN AND WRITES   *
+//* ARITHERR/ARITHRPT, SO IT HAS NO DEPENDENCY ON STEP010'S    *
+//* OUTPUT AND CAN BE RESTARTED ON ITS OWN.                    *
+//*-----------------------------------------------------------*
+//*-----------------------------------------------------------*
+//* STEP010 - FIBONACC.  BUILDS THE SEQUENCE FROM FIBO-PARM    *
+//* AND WRITES THE FIBO-RPT REPORT AND FIBO-XTR EXTRACT.       *
+//*-----------------------------------------------------------*
+//STEP010  EXEC PGM=FIBONACC
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//FIBOPARM DD   DSN=PROD.FIBO.PARM,DISP=SHR
+//FIBORPT  DD   DSN=PROD.FIBO.RPT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FIBOXTR  DD   DSN=PROD.FIBO.XTR,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1)),
+//              DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//HOLIDAYS DD   DSN=PROD.CAL.HOLIDAY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*-----------------------------------------------------------*
+//* STEP020 - EXAMPLE.  BATCH-PROCESSES THE ARITH-TRANS        *
+//* TRANSACTIONS, LOGGING EXCEPTIONS TO ARITH-ERR AND          *
+//* PRINTING ARITH-RPT.  BYPASSED IF STEP010 FAILED.           *
+//*-----------------------------------------------------------*
+//STEP020  EXEC PGM=EXAMPLE,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ARITHTRN DD   DSN=PROD.ARITH.TRANS,DISP=SHR
+//ARITHERR DD   DSN=PROD.ARITH.ERR,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ARITHRPT DD   DSN=PROD.ARITH.RPT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//HOLIDAYS DD   DSN=PROD.CAL.HOLIDAY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
