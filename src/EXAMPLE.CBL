@@ -0,0 +1,405 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EXAMPLE.
+000300 AUTHOR.        R K MERCER.
+000400 INSTALLATION.  BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.  2024-05-14.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*-----------------------------------------------------------*
+001000* 2026-08-09 RKM  SPLIT OUT OF THE OLD COMBINED SOURCE MEMBER *
+001100*                 AND RECAST INTO NUMBERED-PARAGRAPH BATCH    *
+001200*                 STYLE.  RENAMED THE DIVISION PARAGRAPH      *
+001300*                 (A RESERVED WORD) TO DIVISION-PARA.         *
+001400*-----------------------------------------------------------*
+001500* 2026-08-09 RKM  THE FOUR ARITHMETIC PARAGRAPHS NOW READ     *
+001510*                 THEIR OPERANDS FROM THE ARITH-TRANS FILE,   *
+001520*                 ONE TRANSACTION PER PAIR, INSTEAD OF        *
+001530*                 OPERATING ON A SINGLE HARDCODED PAIR.       *
+001540*-----------------------------------------------------------*
+001550* 2026-08-09 RKM  THE DIVIDE-BY-ZERO CHECK AND THE SIZE-ERROR *
+001560*                 CHECKS ON THE OTHER THREE OPERATIONS NOW   *
+001570*                 WRITE A CODED EXCEPTION RECORD TO ARITH-ERR*
+001580*                 INSTEAD OF JUST DISPLAYING A MESSAGE.       *
+001590*-----------------------------------------------------------*
+001592* 2026-08-09 RKM  ADDED THE ARITH-RPT PRINTED REPORT, WITH    *
+001594*                 PAGE HEADERS, GRAND TOTALS PER OPERATION,   *
+001596*                 AND A CONTROL-TOTAL RECONCILIATION LINE.    *
+001598*-----------------------------------------------------------*
+001599* 2026-08-09 RKM  CONCATENATE/REVERSE/LENGTH NOW CALL THE     *
+001601*                 SHARED STRUTIL SUBPROGRAM INSTEAD OF        *
+001602*                 DOING THE WORK INLINE.                     *
+001603*-----------------------------------------------------------*
+001604* 2026-08-09 RKM  PAGE HEADERS NOW CALL THE SHARED RUNDATE    *
+001605*                 SUBPROGRAM FOR A CCYY-MM-DD DATE AND A      *
+001606*                 BUSINESS-DAY FLAG INSTEAD OF A RAW CCYYMMDD *
+001607*                 STAMP.                                      *
+001608*-----------------------------------------------------------*
+001609 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.  IBM-370.
+001900 OBJECT-COMPUTER.  IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT ARITH-TRANS-FILE ASSIGN TO ARITHTRN
+002300                             ORGANIZATION IS SEQUENTIAL.
+002310     SELECT ARITH-ERR-FILE   ASSIGN TO ARITHERR
+002320                             ORGANIZATION IS SEQUENTIAL.
+002330     SELECT ARITH-RPT-FILE   ASSIGN TO ARITHRPT
+002340                             ORGANIZATION IS SEQUENTIAL.
+002400*
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  ARITH-TRANS-FILE
+002800     RECORDING MODE IS F.
+002900     COPY ARITHTRN.
+002910 FD  ARITH-ERR-FILE
+002920     RECORDING MODE IS F.
+002930     COPY ARITHERR.
+002940 FD  ARITH-RPT-FILE
+002950     RECORDING MODE IS F.
+002960     COPY ARITHRPT.
+003000*
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-NUM1                   PIC 9(05).
+003300 01  WS-NUM2                   PIC 9(05).
+003400 01  WS-RESULT                 PIC 9(05).
+003600 77  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+003700     88  WS-TRANS-EOF          VALUE 'Y'.
+003710 77  WS-RUN-ID                 PIC X(08).
+003730 77  WS-OP-CODE                PIC X(03).
+003740 77  WS-TRANS-IN-COUNT         PIC 9(06) VALUE 0 COMP.
+003745 77  WS-ERR-COUNT              PIC 9(06) VALUE 0 COMP.
+003750 77  WS-LINES-PRINTED          PIC 9(06) VALUE 0 COMP.
+003755 77  WS-EXPECTED-LINES         PIC 9(06) VALUE 0 COMP.
+003760 77  WS-PAGE-NO                PIC 9(04) VALUE 0 COMP.
+003770 77  WS-LINE-CTR               PIC 9(02) VALUE 99 COMP.
+003780 77  WS-LINES-PER-PAGE         PIC 9(02) VALUE 20 COMP.
+003790 77  WS-TOTAL-ADD              PIC 9(09) VALUE 0.
+003800 77  WS-TOTAL-SUB              PIC 9(09) VALUE 0.
+003810 77  WS-TOTAL-MUL              PIC 9(09) VALUE 0.
+003820 77  WS-TOTAL-DIV              PIC 9(09) VALUE 0.
+003830 01  WS-RPT-HDR1.
+003840     05  FILLER       PIC X(30) VALUE
+003850         'ARITHMETIC TRANSACTION REPORT'.
+003860     05  FILLER       PIC X(09) VALUE 'RUN DATE:'.
+003870     05  H1-RUN-DATE  PIC X(10).
+003880     05  FILLER       PIC X(03) VALUE SPACES.
+003890     05  FILLER       PIC X(05) VALUE 'PAGE:'.
+003900     05  H1-PAGE-NO   PIC ZZZ9.
+003902     05  FILLER       PIC X(03) VALUE SPACES.
+003904     05  FILLER       PIC X(05) VALUE 'BDAY:'.
+003906     05  H1-BUS-DAY   PIC X(01).
+003910 01  WS-RPT-HDR2.
+003920     05  FILLER       PIC X(08) VALUE 'TRANS ID'.
+003930     05  FILLER       PIC X(03) VALUE SPACES.
+003940     05  FILLER       PIC X(02) VALUE 'OP'.
+003950     05  FILLER       PIC X(04) VALUE SPACES.
+003960     05  FILLER       PIC X(05) VALUE 'NUM1'.
+003970     05  FILLER       PIC X(04) VALUE SPACES.
+003980     05  FILLER       PIC X(05) VALUE 'NUM2'.
+003990     05  FILLER       PIC X(03) VALUE SPACES.
+004010     05  FILLER       PIC X(06) VALUE 'RESULT'.
+004020 01  WS-RPT-DTL.
+004030     05  D-TRANS-ID   PIC Z(5)9.
+004040     05  FILLER       PIC X(03) VALUE SPACES.
+004050     05  D-OPERATION  PIC X(03).
+004060     05  FILLER       PIC X(03) VALUE SPACES.
+004070     05  D-NUM1       PIC Z(4)9.
+004080     05  FILLER       PIC X(03) VALUE SPACES.
+004090     05  D-NUM2       PIC Z(4)9.
+004100     05  FILLER       PIC X(03) VALUE SPACES.
+004110     05  D-RESULT     PIC Z(4)9.
+004120 01  WS-RPT-TOT.
+004130     05  FILLER       PIC X(16) VALUE 'GRAND TOTAL '.
+004140     05  T-OP-CODE    PIC X(03).
+004150     05  FILLER       PIC X(04) VALUE SPACES.
+004160     05  T-TOTAL      PIC Z(8)9.
+004170 01  WS-RPT-RECON.
+004180     05  FILLER       PIC X(10) VALUE 'TRANS IN: '.
+004190     05  R-TRANS-IN   PIC Z(5)9.
+004195     05  FILLER       PIC X(02) VALUE SPACES.
+004200     05  FILLER       PIC X(14) VALUE 'LINES PRINTED:'.
+004205     05  R-LINES-PRINTED PIC Z(5)9.
+004210     05  FILLER       PIC X(02) VALUE SPACES.
+004215     05  FILLER       PIC X(08) VALUE 'ERRORS: '.
+004220     05  R-ERR-COUNT  PIC Z(5)9.
+004225     05  FILLER       PIC X(02) VALUE SPACES.
+004230     05  R-RECON-MSG  PIC X(14).
+004250     COPY STRMSG.
+004252     COPY RUNDATE.
+004260*
+004262 PROCEDURE DIVISION.
+004264*-----------------------------------------------------------*
+004266* 0000-MAIN-PARA                                             *
+004268*-----------------------------------------------------------*
+004300 0000-MAIN-PARA.
+004400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004500     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+004600         UNTIL WS-TRANS-EOF
+004650     PERFORM 5900-REPORT-SUMMARY THRU 5900-EXIT
+004700     PERFORM 8000-STRING-DEMOS THRU 8000-EXIT
+004800     PERFORM 8100-DISPLAY-HELLO THRU 8100-EXIT
+004900     PERFORM 8200-DISPLAY-GOODBYE THRU 8200-EXIT
+005000     PERFORM 8300-DISPLAY-DATE THRU 8300-EXIT
+005100     PERFORM 9999-TERMINATE THRU 9999-EXIT
+005200     STOP RUN.
+005300*-----------------------------------------------------------*
+005400* 1000-INITIALIZE - OPEN THE TRANSACTION FILE AND PRIME THE  *
+005500* READ-AHEAD LOOP.                                           *
+005600*-----------------------------------------------------------*
+005700 1000-INITIALIZE.
+005710     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-ID
+005715     CALL 'RUNDATE' USING RUNDATE-PARM
+005800     OPEN INPUT ARITH-TRANS-FILE
+005810     OPEN OUTPUT ARITH-ERR-FILE
+005820     OPEN OUTPUT ARITH-RPT-FILE
+005900     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+006000 1000-EXIT.
+006100     EXIT.
+006200 1100-READ-TRANSACTION.
+006300     READ ARITH-TRANS-FILE
+006400         AT END
+006500             MOVE 'Y' TO WS-EOF-SWITCH
+006510         NOT AT END
+006520             ADD 1 TO WS-TRANS-IN-COUNT
+006600     END-READ.
+006700 1100-EXIT.
+006800     EXIT.
+006900*-----------------------------------------------------------*
+007000* 2000-PROCESS-TRANSACTION - RUN ONE TRANSACTION'S OPERAND   *
+007100* PAIR THROUGH ALL FOUR ARITHMETIC PARAGRAPHS, THEN READ THE *
+007200* NEXT TRANSACTION.                                          *
+007300*-----------------------------------------------------------*
+007400 2000-PROCESS-TRANSACTION.
+007500     MOVE AT-NUM1 TO WS-NUM1
+007600     MOVE AT-NUM2 TO WS-NUM2
+007700     PERFORM 2100-ADDITION THRU 2100-EXIT
+007800     PERFORM 2200-SUBTRACTION THRU 2200-EXIT
+007900     PERFORM 2300-MULTIPLICATION THRU 2300-EXIT
+008000     PERFORM 2400-DIVISION-PARA THRU 2400-EXIT
+008100     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+008200 2000-EXIT.
+008300     EXIT.
+008400*-----------------------------------------------------------*
+008500* 2100-ADDITION                                              *
+008600*-----------------------------------------------------------*
+008700 2100-ADDITION.
+008800     COMPUTE WS-RESULT = WS-NUM1 + WS-NUM2
+008810         ON SIZE ERROR
+008820             MOVE 'E001' TO AE-ERROR-CODE
+008830             PERFORM 2510-WRITE-ADD-EXCEPTION THRU 2510-EXIT
+008840         NOT ON SIZE ERROR
+008850             MOVE 'ADD' TO WS-OP-CODE
+008860             DISPLAY 'ADDITION RESULT: ' WS-RESULT
+008870             PERFORM 5000-PRINT-DETAIL-LINE THRU 5000-EXIT
+008880             ADD WS-RESULT TO WS-TOTAL-ADD
+008890     END-COMPUTE.
+009000 2100-EXIT.
+009100     EXIT.
+009200*-----------------------------------------------------------*
+009300* 2200-SUBTRACTION                                           *
+009400*-----------------------------------------------------------*
+009500 2200-SUBTRACTION.
+009600     IF WS-NUM1 > WS-NUM2
+009610         MOVE 'E002' TO AE-ERROR-CODE
+009620         PERFORM 2520-WRITE-SUB-EXCEPTION THRU 2520-EXIT
+009630     ELSE
+009636         COMPUTE WS-RESULT = WS-NUM2 - WS-NUM1
+009637         DISPLAY 'SUBTRACTION RESULT: ' WS-RESULT
+009638         MOVE 'SUB' TO WS-OP-CODE
+009639         PERFORM 5000-PRINT-DETAIL-LINE THRU 5000-EXIT
+009640         ADD WS-RESULT TO WS-TOTAL-SUB
+009645     END-IF.
+009800 2200-EXIT.
+009900     EXIT.
+010000*-----------------------------------------------------------*
+010100* 2300-MULTIPLICATION                                        *
+010200*-----------------------------------------------------------*
+010300 2300-MULTIPLICATION.
+010400     COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2
+010410         ON SIZE ERROR
+010420             MOVE 'E003' TO AE-ERROR-CODE
+010430             PERFORM 2530-WRITE-MUL-EXCEPTION THRU 2530-EXIT
+010435         NOT ON SIZE ERROR
+010436             MOVE 'MUL' TO WS-OP-CODE
+010437             DISPLAY 'MULTIPLICATION RESULT: ' WS-RESULT
+010438             PERFORM 5000-PRINT-DETAIL-LINE THRU 5000-EXIT
+010439             ADD WS-RESULT TO WS-TOTAL-MUL
+010440     END-COMPUTE.
+010600 2300-EXIT.
+010700     EXIT.
+010800*-----------------------------------------------------------*
+010900* 2400-DIVISION-PARA                                         *
+011000*-----------------------------------------------------------*
+011100 2400-DIVISION-PARA.
+011200     IF WS-NUM1 NOT = 0
+011300         COMPUTE WS-RESULT = WS-NUM2 / WS-NUM1
+011400         DISPLAY 'DIVISION RESULT: ' WS-RESULT
+011410         MOVE 'DIV' TO WS-OP-CODE
+011420         PERFORM 5000-PRINT-DETAIL-LINE THRU 5000-EXIT
+011430         ADD WS-RESULT TO WS-TOTAL-DIV
+011500     ELSE
+011510         MOVE 'E004' TO AE-ERROR-CODE
+011520         PERFORM 2540-WRITE-DIV-EXCEPTION THRU 2540-EXIT
+011700     END-IF.
+011800 2400-EXIT.
+011900     EXIT.
+011910*-----------------------------------------------------------*
+011920* 2500-2540 - WRITE A CODED EXCEPTION RECORD TO ARITH-ERR     *
+011930* FOR THE OPERATION THAT REJECTED THIS TRANSACTION.           *
+011940*-----------------------------------------------------------*
+011950 2510-WRITE-ADD-EXCEPTION.
+011960     SET AE-OP-ADD TO TRUE
+011970     PERFORM 2500-WRITE-ERROR-RECORD THRU 2500-EXIT.
+011980 2510-EXIT.
+011990     EXIT.
+012000 2520-WRITE-SUB-EXCEPTION.
+012010     SET AE-OP-SUBTRACT TO TRUE
+012020     PERFORM 2500-WRITE-ERROR-RECORD THRU 2500-EXIT.
+012030 2520-EXIT.
+012040     EXIT.
+012050 2530-WRITE-MUL-EXCEPTION.
+012060     SET AE-OP-MULTIPLY TO TRUE
+012070     PERFORM 2500-WRITE-ERROR-RECORD THRU 2500-EXIT.
+012080 2530-EXIT.
+012090     EXIT.
+012100 2540-WRITE-DIV-EXCEPTION.
+012110     SET AE-OP-DIVIDE TO TRUE
+012120     PERFORM 2500-WRITE-ERROR-RECORD THRU 2500-EXIT.
+012130 2540-EXIT.
+012140     EXIT.
+012150 2500-WRITE-ERROR-RECORD.
+012155     ADD 1 TO WS-ERR-COUNT
+012160     MOVE WS-RUN-ID TO AE-RUN-ID
+012165     MOVE AT-TRANS-ID TO AE-TRANS-ID
+012170     MOVE FUNCTION CURRENT-DATE TO AE-TIMESTAMP
+012175     MOVE SPACES TO AE-FILLER
+012180     WRITE ARITH-ERR-REC.
+012190 2500-EXIT.
+012195     EXIT.
+012212*-----------------------------------------------------------*
+012214* 5000-PRINT-DETAIL-LINE - WRITE ONE DETAIL LINE TO ARITH-RPT *
+012216* FOR A SUCCESSFUL OPERATION, BREAKING TO A NEW PAGE WHEN     *
+012218* THE CURRENT PAGE IS FULL.                                   *
+012220*-----------------------------------------------------------*
+012222 5000-PRINT-DETAIL-LINE.
+012224     IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+012226         PERFORM 5100-WRITE-PAGE-HEADERS THRU 5100-EXIT
+012228     END-IF
+012230     MOVE AT-TRANS-ID TO D-TRANS-ID
+012232     MOVE WS-OP-CODE TO D-OPERATION
+012234     MOVE WS-NUM1 TO D-NUM1
+012236     MOVE WS-NUM2 TO D-NUM2
+012238     MOVE WS-RESULT TO D-RESULT
+012240     WRITE ARITH-RPT-REC FROM WS-RPT-DTL
+012242     ADD 1 TO WS-LINE-CTR
+012244     ADD 1 TO WS-LINES-PRINTED.
+012246 5000-EXIT.
+012248     EXIT.
+012250 5100-WRITE-PAGE-HEADERS.
+012252     ADD 1 TO WS-PAGE-NO
+012254     MOVE RD-FORMATTED-DATE TO H1-RUN-DATE
+012255     MOVE RD-BUSINESS-DAY-FLAG TO H1-BUS-DAY
+012256     MOVE WS-PAGE-NO TO H1-PAGE-NO
+012258     WRITE ARITH-RPT-REC FROM WS-RPT-HDR1
+012260     WRITE ARITH-RPT-REC FROM WS-RPT-HDR2
+012262     MOVE 0 TO WS-LINE-CTR.
+012264 5100-EXIT.
+012266     EXIT.
+012268*-----------------------------------------------------------*
+012270* 5900-REPORT-SUMMARY - PRINT THE GRAND TOTALS PER OPERATION *
+012272* AND RECONCILE THE INPUT TRANSACTION COUNT (FOUR ARITHMETIC *
+012274* PARAGRAPHS PER TRANSACTION) AGAINST THE DETAIL LINES       *
+012276* ACTUALLY PRINTED PLUS THE EXCEPTIONS ACTUALLY LOGGED, SO A *
+012277* TRANSACTION THAT NEITHER PRINTED NOR LOGGED CANNOT HIDE.   *
+012278*-----------------------------------------------------------*
+012280 5900-REPORT-SUMMARY.
+012282     MOVE 'ADD' TO T-OP-CODE
+012284     MOVE WS-TOTAL-ADD TO T-TOTAL
+012286     WRITE ARITH-RPT-REC FROM WS-RPT-TOT
+012288     MOVE 'SUB' TO T-OP-CODE
+012290     MOVE WS-TOTAL-SUB TO T-TOTAL
+012292     WRITE ARITH-RPT-REC FROM WS-RPT-TOT
+012294     MOVE 'MUL' TO T-OP-CODE
+012296     MOVE WS-TOTAL-MUL TO T-TOTAL
+012298     WRITE ARITH-RPT-REC FROM WS-RPT-TOT
+012300     MOVE 'DIV' TO T-OP-CODE
+012302     MOVE WS-TOTAL-DIV TO T-TOTAL
+012304     WRITE ARITH-RPT-REC FROM WS-RPT-TOT
+012306     MOVE WS-TRANS-IN-COUNT TO R-TRANS-IN
+012308     COMPUTE WS-EXPECTED-LINES = WS-TRANS-IN-COUNT * 4
+012310     MOVE WS-LINES-PRINTED TO R-LINES-PRINTED
+012312     MOVE WS-ERR-COUNT TO R-ERR-COUNT
+012314     IF WS-LINES-PRINTED + WS-ERR-COUNT = WS-EXPECTED-LINES
+012316         MOVE 'RECONCILED' TO R-RECON-MSG
+012317     ELSE
+012318         MOVE 'OUT OF BALANCE' TO R-RECON-MSG
+012319     END-IF
+012320     WRITE ARITH-RPT-REC FROM WS-RPT-RECON
+012322     CLOSE ARITH-RPT-FILE.
+012324 5900-EXIT.
+012326     EXIT.
+012330*-----------------------------------------------------------*
+012332* 8000-STRING-DEMOS                                          *
+012334*-----------------------------------------------------------*
+012336 8000-STRING-DEMOS.
+012400     PERFORM 8010-CONCATENATE-MESSAGE THRU 8010-EXIT
+012500     PERFORM 8020-REVERSE-MESSAGE THRU 8020-EXIT
+012600     PERFORM 8030-LENGTH-OF-MESSAGE THRU 8030-EXIT.
+012700 8000-EXIT.
+012800     EXIT.
+012900 8010-CONCATENATE-MESSAGE.
+012910     MOVE SPACES TO STRUTIL-PARM
+012920     SET SU-CONCATENATE TO TRUE
+012930     MOVE 'HELLO, ' TO SU-TEXT-1
+012940     MOVE 'WORLD!' TO SU-TEXT-2
+012950     CALL 'STRUTIL' USING STRUTIL-PARM
+013400     DISPLAY 'CONCATENATED MESSAGE: ' SU-RESULT-TEXT.
+013500 8010-EXIT.
+013600     EXIT.
+013700 8020-REVERSE-MESSAGE.
+013710     MOVE SPACES TO STRUTIL-PARM
+013720     SET SU-REVERSE TO TRUE
+013800     MOVE 'COBOL' TO SU-TEXT-1
+013810     CALL 'STRUTIL' USING STRUTIL-PARM
+014200     DISPLAY SU-RESULT-TEXT(1:LENGTH OF SU-TEXT-1).
+014300 8020-EXIT.
+014400     EXIT.
+014900 8030-LENGTH-OF-MESSAGE.
+014910     MOVE SPACES TO STRUTIL-PARM
+014920     SET SU-LENGTH TO TRUE
+014930     MOVE 'COBOL PROGRAMMING' TO SU-TEXT-1
+014940     CALL 'STRUTIL' USING STRUTIL-PARM
+015100     DISPLAY 'LENGTH OF MESSAGE: ' SU-RESULT-LENGTH.
+015200 8030-EXIT.
+015300     EXIT.
+015400*-----------------------------------------------------------*
+015500* 8100-DISPLAY-HELLO                                         *
+015600*-----------------------------------------------------------*
+015700 8100-DISPLAY-HELLO.
+015800     DISPLAY 'HELLO, USER!'.
+015900 8100-EXIT.
+016000     EXIT.
+016100*-----------------------------------------------------------*
+016200* 8200-DISPLAY-GOODBYE                                       *
+016300*-----------------------------------------------------------*
+016400 8200-DISPLAY-GOODBYE.
+016500     DISPLAY 'GOODBYE, USER!'.
+016600 8200-EXIT.
+016700     EXIT.
+016800*-----------------------------------------------------------*
+016900* 8300-DISPLAY-DATE                                          *
+017000*-----------------------------------------------------------*
+017100 8300-DISPLAY-DATE.
+017200     DISPLAY 'CURRENT DATE: ' FUNCTION CURRENT-DATE (1:8).
+017300 8300-EXIT.
+017400     EXIT.
+017500*-----------------------------------------------------------*
+017600* 9999-TERMINATE - NORMAL END OF JOB.                        *
+017700*-----------------------------------------------------------*
+017800 9999-TERMINATE.
+017900     CLOSE ARITH-TRANS-FILE
+017910     CLOSE ARITH-ERR-FILE.
+018000 9999-EXIT.
+018100     EXIT.
