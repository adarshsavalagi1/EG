@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RUNDATE.
+000300 AUTHOR.        R K MERCER.
+000400 INSTALLATION.  BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*-----------------------------------------------------------*
+001000* 2026-08-09 RKM  ORIGINAL PROGRAM.  SHARED RUN-DATE ROUTINE  *
+001100*                 SO EVERY REPORT IN THE SHOP FORMATS THE     *
+001200*                 DATE THE SAME WAY AND FLAGS WEEKENDS AND    *
+001300*                 HOLIDAYS THE SAME WAY.                      *
+001400*-----------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.  IBM-370.
+001800 OBJECT-COMPUTER.  IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT HOLIDAY-CAL-FILE ASSIGN TO HOLIDAYS
+002150                             ORGANIZATION IS SEQUENTIAL
+002175                             FILE STATUS IS WS-CAL-FILE-STATUS.
+002300*
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  HOLIDAY-CAL-FILE
+002700     RECORDING MODE IS F.
+002800     COPY CALENDAR.
+002900*
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-TODAY-DATE.
+003200     05  WS-CCYY               PIC 9(04).
+003300     05  WS-MM                 PIC 9(02).
+003400     05  WS-DD                 PIC 9(02).
+003500 77  WS-TODAY-NUMERIC          PIC 9(08).
+003600 77  WS-ADJ-YEAR               PIC 9(04).
+003700 77  WS-ADJ-MONTH              PIC 9(02).
+003800 77  WS-CENTURY                PIC 9(02).
+003900 77  WS-YR-OF-CENTURY          PIC 9(02).
+004000 77  WS-ZELLER-H               PIC S9(05).
+004100 77  WS-ZELLER-QUOT            PIC S9(05).
+004200 77  WS-ZELLER-REM             PIC S9(05).
+004210 77  WS-ZELLER-T1              PIC S9(05).
+004220 77  WS-ZELLER-T2              PIC S9(05).
+004230 77  WS-ZELLER-T3              PIC S9(05).
+004300 77  WS-CAL-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+004400     88  WS-CAL-IS-OPEN         VALUE 'Y'.
+004500 77  WS-CAL-EOF-SWITCH         PIC X(01) VALUE 'N'.
+004600     88  WS-CAL-EOF             VALUE 'Y'.
+004650 77  WS-CAL-FILE-STATUS        PIC X(02) VALUE '00'.
+004700*
+004800 LINKAGE SECTION.
+004900     COPY RUNDATE.
+005000*
+005100 PROCEDURE DIVISION USING RUNDATE-PARM.
+005200*-----------------------------------------------------------*
+005300* 0000-MAIN-PARA                                             *
+005400*-----------------------------------------------------------*
+005500 0000-MAIN-PARA.
+005600     SET RD-RC-OK TO TRUE
+005700     PERFORM 1000-GET-TODAY THRU 1000-EXIT
+005800     PERFORM 2000-FORMAT-DATE THRU 2000-EXIT
+005900     PERFORM 3000-DETERMINE-DAY-OF-WEEK THRU 3000-EXIT
+006000     PERFORM 4000-CHECK-HOLIDAY-CALENDAR THRU 4000-EXIT
+006100     PERFORM 5000-SET-BUSINESS-DAY-FLAG THRU 5000-EXIT
+006200     GOBACK.
+006300*-----------------------------------------------------------*
+006400* 1000-GET-TODAY - PULL TODAY'S DATE FROM THE SYSTEM CLOCK.  *
+006500*-----------------------------------------------------------*
+006600 1000-GET-TODAY.
+006700     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-NUMERIC
+006800     MOVE WS-TODAY-NUMERIC TO WS-TODAY-DATE.
+006900 1000-EXIT.
+007000     EXIT.
+007100*-----------------------------------------------------------*
+007200* 2000-FORMAT-DATE - BUILD THE CCYY-MM-DD DISPLAY FORM.      *
+007300*-----------------------------------------------------------*
+007400 2000-FORMAT-DATE.
+007500     MOVE SPACES TO RD-FORMATTED-DATE
+007600     STRING WS-CCYY        DELIMITED BY SIZE
+007700            '-'            DELIMITED BY SIZE
+007800            WS-MM          DELIMITED BY SIZE
+007900            '-'            DELIMITED BY SIZE
+008000            WS-DD          DELIMITED BY SIZE
+008100            INTO RD-FORMATTED-DATE.
+008200 2000-EXIT.
+008300     EXIT.
+008400*-----------------------------------------------------------*
+008500* 3000-DETERMINE-DAY-OF-WEEK - ZELLER'S CONGRUENCE, DONE     *
+008600* WITH ORDINARY ARITHMETIC VERBS SO WE ARE NOT AT THE MERCY  *
+008700* OF ANY ONE RUNTIME'S CALENDAR INTRINSICS.  WS-ZELLER-REM   *
+008800* COMES OUT 0=SATURDAY, 1=SUNDAY, 2=MONDAY, ... 6=FRIDAY.    *
+008900*-----------------------------------------------------------*
+009000 3000-DETERMINE-DAY-OF-WEEK.
+009100     IF WS-MM < 3
+009200         COMPUTE WS-ADJ-MONTH = WS-MM + 12
+009300         COMPUTE WS-ADJ-YEAR = WS-CCYY - 1
+009400     ELSE
+009500         MOVE WS-MM   TO WS-ADJ-MONTH
+009600         MOVE WS-CCYY TO WS-ADJ-YEAR
+009700     END-IF
+009800     DIVIDE WS-ADJ-YEAR BY 100 GIVING WS-CENTURY
+009900     COMPUTE WS-YR-OF-CENTURY =
+010000         WS-ADJ-YEAR - (WS-CENTURY * 100)
+010010     COMPUTE WS-ZELLER-T1 = (13 * (WS-ADJ-MONTH + 1)) / 5
+010020     COMPUTE WS-ZELLER-T2 = WS-YR-OF-CENTURY / 4
+010030     COMPUTE WS-ZELLER-T3 = WS-CENTURY / 4
+010100     COMPUTE WS-ZELLER-H =
+010200         WS-DD + WS-ZELLER-T1
+010300         + WS-YR-OF-CENTURY + WS-ZELLER-T2
+010400         + WS-ZELLER-T3 - (2 * WS-CENTURY)
+010500     DIVIDE WS-ZELLER-H BY 7 GIVING WS-ZELLER-QUOT
+010600         REMAINDER WS-ZELLER-REM
+010700     IF WS-ZELLER-REM < 0
+010800         ADD 7 TO WS-ZELLER-REM
+010900     END-IF
+011000     EVALUATE WS-ZELLER-REM
+011100         WHEN 0  MOVE 6 TO RD-DAY-OF-WEEK
+011200         WHEN 1  MOVE 7 TO RD-DAY-OF-WEEK
+011300         WHEN 2  MOVE 1 TO RD-DAY-OF-WEEK
+011400         WHEN 3  MOVE 2 TO RD-DAY-OF-WEEK
+011500         WHEN 4  MOVE 3 TO RD-DAY-OF-WEEK
+011600         WHEN 5  MOVE 4 TO RD-DAY-OF-WEEK
+011700         WHEN OTHER MOVE 5 TO RD-DAY-OF-WEEK
+011800     END-EVALUATE
+011900     IF RD-DAY-OF-WEEK = 6 OR RD-DAY-OF-WEEK = 7
+012000         SET RD-IS-WEEKEND TO TRUE
+012100     ELSE
+012200         SET RD-IS-WEEKDAY TO TRUE
+012300     END-IF.
+012400 3000-EXIT.
+012500     EXIT.
+012600*-----------------------------------------------------------*
+012700* 4000-CHECK-HOLIDAY-CALENDAR - LOOK TODAY'S DATE UP IN THE  *
+012800* HOLIDAY-CAL PROCESSING CALENDAR.  A MISSING CALENDAR IS    *
+012900* NOT FATAL - WE JUST ASSUME TODAY IS NOT A HOLIDAY AND SET  *
+013000* A RETURN CODE SO THE CALLER CAN DECIDE WHAT TO DO.         *
+013100*-----------------------------------------------------------*
+013200 4000-CHECK-HOLIDAY-CALENDAR.
+013300     SET RD-NOT-HOLIDAY TO TRUE
+013400     MOVE 'N' TO WS-CAL-EOF-SWITCH
+013500     OPEN INPUT HOLIDAY-CAL-FILE
+013600     IF WS-CAL-FILE-STATUS = '00'
+013700         MOVE 'Y' TO WS-CAL-OPEN-SWITCH
+013750     ELSE
+013775         MOVE 'N' TO WS-CAL-OPEN-SWITCH
+013800     END-IF
+013900     IF WS-CAL-IS-OPEN
+014000         PERFORM 4100-SCAN-CALENDAR THRU 4100-EXIT
+014100             UNTIL WS-CAL-EOF OR RD-IS-HOLIDAY
+014200         CLOSE HOLIDAY-CAL-FILE
+014300     ELSE
+014400         SET RD-RC-CALENDAR-MISSING TO TRUE
+014500     END-IF.
+014600 4000-EXIT.
+014700     EXIT.
+014800 4100-SCAN-CALENDAR.
+014900     READ HOLIDAY-CAL-FILE
+015000         AT END
+015100             MOVE 'Y' TO WS-CAL-EOF-SWITCH
+015200         NOT AT END
+015300             IF HOL-DATE = WS-TODAY-NUMERIC
+015400                 SET RD-IS-HOLIDAY TO TRUE
+015500             END-IF
+015600     END-READ.
+015650 4100-EXIT.
+015700     EXIT.
+015800*-----------------------------------------------------------*
+015900* 5000-SET-BUSINESS-DAY-FLAG                                 *
+016000*-----------------------------------------------------------*
+016100 5000-SET-BUSINESS-DAY-FLAG.
+016200     IF RD-IS-WEEKDAY AND RD-NOT-HOLIDAY
+016300         SET RD-IS-BUSINESS-DAY TO TRUE
+016400     ELSE
+016500         SET RD-NOT-BUSINESS-DAY TO TRUE
+016600     END-IF.
+016700 5000-EXIT.
+016800     EXIT.
