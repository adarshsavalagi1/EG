@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FIBONACC.
+000300 AUTHOR.        R K MERCER.
+000400 INSTALLATION.  BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.  2024-05-14.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*-----------------------------------------------------------*
+001000* 2026-08-09 RKM  REPLACED THE FIXED N=10 / VALUE-10 PARMS   *
+001100*                 WITH A FIBO-PARM RUN-CONTROL FILE SO THE   *
+001200*                 TERM COUNT CAN CHANGE WITHOUT A RECOMPILE, *
+001300*                 AND ADDED A BOUNDS CHECK AGAINST THE       *
+001400*                 TABLE'S CAPACITY (20 TERMS).               *
+001500*-----------------------------------------------------------*
+001600* 2026-08-09 RKM  ADDED THE FIBO-RPT PRINT FILE SO THE RUN     *
+001610*                 PRODUCES A RETAINED REPORT INSTEAD OF JUST  *
+001620*                 SCROLLING DISPLAY TEXT.                     *
+001630*-----------------------------------------------------------*
+001640* 2026-08-09 RKM  CALLS THE SHARED RUNDATE SUBPROGRAM FOR THE *
+001650*                 REPORT DATE SO IT IS FORMATTED AND FLAGGED  *
+001660*                 THE SAME WAY ON EVERY REPORT IN THE SHOP.   *
+001670*-----------------------------------------------------------*
+001680* 2026-08-09 RKM  ADDED THE FIBO-XTR KEYED EXTRACT FILE SO    *
+001690*                 DOWNSTREAM JOBS CAN READ THE COMPUTED       *
+001700*                 SEQUENCE INSTEAD OF RECOMPUTING IT.         *
+001710*-----------------------------------------------------------*
+001720 ENVIRONMENT DIVISION.
+001730 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.  IBM-370.
+001900 OBJECT-COMPUTER.  IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT FIBO-PARM-FILE  ASSIGN TO FIBOPARM
+002300                            ORGANIZATION IS SEQUENTIAL.
+002310     SELECT FIBO-RPT-FILE   ASSIGN TO FIBORPT
+002320                            ORGANIZATION IS SEQUENTIAL.
+002330     SELECT FIBO-XTR-FILE   ASSIGN TO FIBOXTR
+002340                            ORGANIZATION IS SEQUENTIAL.
+002400*
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  FIBO-PARM-FILE
+002800     RECORDING MODE IS F.
+002900     COPY FIBOPARM.
+002910 FD  FIBO-RPT-FILE
+002920     RECORDING MODE IS F.
+002930     COPY FIBOREC.
+002940 FD  FIBO-XTR-FILE
+002950     RECORDING MODE IS F.
+002960     COPY FIBOXTR.
+003200*
+003300 WORKING-STORAGE SECTION.
+003400 01  N                         PIC 9(02) VALUE 0.
+003500 01  FIBONACCI-TABLE.
+003600     05  FIBO-NUMBER OCCURS 20 TIMES PIC 9(10) VALUE 0.
+003700 01  I                         PIC 9(02) VALUE 2.
+003800 77  WS-MAX-TERMS              PIC 9(02) VALUE 20 COMP.
+003900 77  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+004000     88  WS-PARM-EOF           VALUE 'Y'.
+004005 77  WS-XTR-CHECKSUM           PIC 9(12) VALUE 0.
+004010     COPY RUNDATE.
+004020 01  WS-RPT-HDR1.
+004030     05  FILLER       PIC X(20) VALUE 'FIBONACCI SEQUENCE'.
+004040     05  FILLER       PIC X(10) VALUE SPACES.
+004050     05  FILLER       PIC X(09) VALUE 'RUN DATE:'.
+004060     05  H1-RUN-DATE  PIC X(10).
+004070     05  FILLER       PIC X(24) VALUE SPACES.
+004080 01  WS-RPT-HDR2.
+004090     05  FILLER       PIC X(14) VALUE 'TERMS PRINTED:'.
+004100     05  H2-TERM-COUNT
+004105         PIC ZZ9.
+004110     05  FILLER       PIC X(61) VALUE SPACES.
+004112 01  WS-RPT-HDR3.
+004113     05  FILLER       PIC X(15) VALUE 'BUSINESS DAY: '.
+004114     05  H3-BUS-DAY-FLAG
+004115         PIC X(01).
+004116     05  FILLER       PIC X(64) VALUE SPACES.
+004120 01  WS-RPT-DTL.
+004130     05  FILLER       PIC X(04) VALUE SPACES.
+004140     05  FILLER       PIC X(11) VALUE 'FIBONACCI('.
+004150     05  D-TERM-NO    PIC ZZ9.
+004160     05  FILLER       PIC X(04) VALUE ') = '.
+004170     05  D-TERM-VALUE PIC Z(9)9.
+004180     05  FILLER       PIC X(47) VALUE SPACES.
+004190 01  WS-RPT-TRL.
+004200     05  FILLER       PIC X(16) VALUE 'TOTAL TERMS: '.
+004210     05  T-TERM-COUNT PIC ZZ9.
+004220     05  FILLER       PIC X(61) VALUE SPACES.
+004230*
+004240 PROCEDURE DIVISION.
+004300*-----------------------------------------------------------*
+004400* 0000-MAIN-PARA                                             *
+004500*-----------------------------------------------------------*
+004600 0000-MAIN-PARA.
+004700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004800     PERFORM 2000-COMPUTE-FIBONACCI THRU 2000-EXIT
+004900     PERFORM 3000-PRODUCE-REPORT THRU 3000-EXIT
+004950     PERFORM 4000-PRODUCE-EXTRACT THRU 4000-EXIT
+005000     PERFORM 9999-TERMINATE THRU 9999-EXIT
+005100     STOP RUN.
+005200*-----------------------------------------------------------*
+005300* 1000-INITIALIZE - READ THE RUN-CONTROL RECORD AND VALIDATE *
+005400* THE REQUESTED TERM COUNT AGAINST THE TABLE CAPACITY.       *
+005500*-----------------------------------------------------------*
+005600 1000-INITIALIZE.
+005610     CALL 'RUNDATE' USING RUNDATE-PARM
+005700     OPEN INPUT FIBO-PARM-FILE
+005800     READ FIBO-PARM-FILE
+005900         AT END
+006000             DISPLAY 'FIBONACC - FIBO-PARM FILE IS EMPTY'
+006100             MOVE 'Y' TO WS-EOF-SWITCH
+006200     END-READ
+006300     IF WS-PARM-EOF
+006400         CLOSE FIBO-PARM-FILE
+006500         MOVE 16 TO RETURN-CODE
+006600         GO TO 9999-ABEND
+006700     END-IF
+006800     CLOSE FIBO-PARM-FILE
+006900     MOVE FP-TERM-COUNT TO N
+007000     IF N < 1 OR N > WS-MAX-TERMS
+007100         DISPLAY 'FIBONACC - FIBO-PARM TERM COUNT ' N
+007200             ' IS OUTSIDE 01 THRU ' WS-MAX-TERMS
+007300         MOVE 16 TO RETURN-CODE
+007400         GO TO 9999-ABEND
+007500     END-IF
+007510     OPEN OUTPUT FIBO-RPT-FILE
+007520     OPEN OUTPUT FIBO-XTR-FILE.
+007600 1000-EXIT.
+007700     EXIT.
+007800*-----------------------------------------------------------*
+007900* 2000-COMPUTE-FIBONACCI - BUILD THE SEQUENCE IN TABLE.      *
+008000*-----------------------------------------------------------*
+008100 2000-COMPUTE-FIBONACCI.
+008200     MOVE 0 TO FIBO-NUMBER(1)
+008300     IF N > 1
+008400         MOVE 1 TO FIBO-NUMBER(2)
+008500     END-IF
+008600     PERFORM 2100-COMPUTE-ONE-TERM THRU 2100-EXIT
+008700         VARYING I FROM 3 BY 1 UNTIL I > N.
+008800 2000-EXIT.
+008900     EXIT.
+008910*-----------------------------------------------------------*
+008920* 2100-COMPUTE-ONE-TERM - BOUNDS-CHECK I AGAINST THE TABLE'S *
+008930* CAPACITY AND TRAP SIZE ERROR ON THE ADD SO AN OVERSIZED    *
+008940* TERM STOPS THE RUN INSTEAD OF TRUNCATING SILENTLY.         *
+008950*-----------------------------------------------------------*
+009000 2100-COMPUTE-ONE-TERM.
+009010     IF I > WS-MAX-TERMS
+009020         DISPLAY 'FIBONACC - TERM ' I
+009030             ' EXCEEDS TABLE CAPACITY OF ' WS-MAX-TERMS
+009040         MOVE 16 TO RETURN-CODE
+009050         GO TO 9999-ABEND
+009060     END-IF
+009100     COMPUTE FIBO-NUMBER(I) =
+009200         FIBO-NUMBER(I - 1) + FIBO-NUMBER(I - 2)
+009210         ON SIZE ERROR
+009220             DISPLAY 'FIBONACC - TERM ' I
+009230                 ' OVERFLOWS A PIC 9(10) RESULT FIELD'
+009240             MOVE 16 TO RETURN-CODE
+009250             GO TO 9999-ABEND
+009260     END-COMPUTE.
+009300 2100-EXIT.
+009400     EXIT.
+009500*-----------------------------------------------------------*
+009600* 3000-PRODUCE-REPORT - WRITE THE RETAINED FIBO-RPT REPORT:  *
+009700* HEADERS, ONE DETAIL LINE PER TERM, THEN A TRAILER LINE     *
+009800* CARRYING THE TERM COUNT.                                   *
+009900*-----------------------------------------------------------*
+010000 3000-PRODUCE-REPORT.
+010010     MOVE RD-FORMATTED-DATE TO H1-RUN-DATE
+010020     MOVE N TO H2-TERM-COUNT
+010025     MOVE RD-BUSINESS-DAY-FLAG TO H3-BUS-DAY-FLAG
+010030     WRITE FIBO-RPT-REC FROM WS-RPT-HDR1
+010040     WRITE FIBO-RPT-REC FROM WS-RPT-HDR2
+010045     WRITE FIBO-RPT-REC FROM WS-RPT-HDR3
+010050     PERFORM 3100-WRITE-ONE-TERM THRU 3100-EXIT
+010100         VARYING I FROM 1 BY 1 UNTIL I > N
+010110     MOVE N TO T-TERM-COUNT
+010120     WRITE FIBO-RPT-REC FROM WS-RPT-TRL
+010130     CLOSE FIBO-RPT-FILE.
+010200 3000-EXIT.
+010300     EXIT.
+010400 3100-WRITE-ONE-TERM.
+010410     MOVE I TO D-TERM-NO
+010420     MOVE FIBO-NUMBER(I) TO D-TERM-VALUE
+010430     WRITE FIBO-RPT-REC FROM WS-RPT-DTL.
+010600 3100-EXIT.
+010700     EXIT.
+010710*-----------------------------------------------------------*
+010720* 4000-PRODUCE-EXTRACT - WRITE THE FIBO-XTR KEYED EXTRACT:    *
+010730* ONE DETAIL RECORD PER TERM, KEYED BY TERM NUMBER, THEN A    *
+010740* TRAILER RECORD (KEY 99) CARRYING THE TERM COUNT AND A       *
+010750* CHECKSUM OF EVERY TERM VALUE WRITTEN.                       *
+010760*-----------------------------------------------------------*
+010770 4000-PRODUCE-EXTRACT.
+010780     MOVE 0 TO WS-XTR-CHECKSUM
+010790     PERFORM 4100-WRITE-ONE-XTR-TERM THRU 4100-EXIT
+010800         VARYING I FROM 1 BY 1 UNTIL I > N
+010810     SET FX-TRAILER-REC TO TRUE
+010820     MOVE N TO FX-VALUE
+010830     MOVE WS-XTR-CHECKSUM TO FX-CHECKSUM
+010840     WRITE FIBO-XTR-REC
+010850     CLOSE FIBO-XTR-FILE.
+010860 4000-EXIT.
+010870     EXIT.
+010880 4100-WRITE-ONE-XTR-TERM.
+010885     MOVE ZEROS TO FIBO-XTR-REC
+010890     MOVE I TO FX-KEY
+010900     MOVE FIBO-NUMBER(I) TO FX-VALUE
+010910     WRITE FIBO-XTR-REC
+010920     ADD FIBO-NUMBER(I) TO WS-XTR-CHECKSUM
+010930         ON SIZE ERROR
+010940             DISPLAY 'FIBONACC - EXTRACT CHECKSUM OVERFLOWS '
+010950                 'A PIC 9(12) ACCUMULATOR'
+010960             MOVE 16 TO RETURN-CODE
+010970             GO TO 9999-ABEND
+010980     END-ADD.
+010990 4100-EXIT.
+011000     EXIT.
+011010*-----------------------------------------------------------*
+011020* 9999-TERMINATE - NORMAL END OF JOB.                        *
+011030*-----------------------------------------------------------*
+011100 9999-TERMINATE.
+011200     CONTINUE.
+011300 9999-EXIT.
+011400     EXIT.
+011500 9999-ABEND.
+011600     STOP RUN.
