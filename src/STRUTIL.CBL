@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    STRUTIL.
+000300 AUTHOR.        R K MERCER.
+000400 INSTALLATION.  BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*-----------------------------------------------------------*
+001000* 2026-08-09 RKM  ORIGINAL PROGRAM.  PULLED THE CONCATENATE/  *
+001100*                 REVERSE/LENGTH LOGIC OUT OF EXAMPLE SO      *
+001200*                 OTHER PROGRAMS CAN CALL IT INSTEAD OF       *
+001300*                 COPY-PASTING THE THREE PARAGRAPHS.          *
+001400*-----------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.  IBM-370.
+001800 OBJECT-COMPUTER.  IBM-370.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 77  WS-CHAR-PTR               PIC 9(02) COMP.
+002200*
+002300 LINKAGE SECTION.
+002400     COPY STRMSG.
+002500*
+002600 PROCEDURE DIVISION USING STRUTIL-PARM.
+002700*-----------------------------------------------------------*
+002800* 0000-MAIN-PARA                                             *
+002900*-----------------------------------------------------------*
+003000 0000-MAIN-PARA.
+003100     SET SU-RC-OK TO TRUE
+003200     EVALUATE TRUE
+003300         WHEN SU-CONCATENATE
+003400             PERFORM 1000-CONCATENATE THRU 1000-EXIT
+003500         WHEN SU-REVERSE
+003600             PERFORM 2000-REVERSE THRU 2000-EXIT
+003700         WHEN SU-LENGTH
+003800             PERFORM 3000-LENGTH THRU 3000-EXIT
+003900         WHEN OTHER
+004000             SET SU-RC-BAD-FUNCTION TO TRUE
+004100     END-EVALUATE
+004200     GOBACK.
+004300*-----------------------------------------------------------*
+004400* 1000-CONCATENATE - JOIN SU-TEXT-1 (UP TO ITS FIRST SPACE)  *
+004500* AND ALL OF SU-TEXT-2 INTO SU-RESULT-TEXT.                  *
+004600*-----------------------------------------------------------*
+004700 1000-CONCATENATE.
+004800     MOVE SPACES TO SU-RESULT-TEXT
+004900     STRING SU-TEXT-1 DELIMITED BY SPACE
+005000            SU-TEXT-2 DELIMITED BY SIZE
+005100            INTO SU-RESULT-TEXT.
+005200 1000-EXIT.
+005300     EXIT.
+005400*-----------------------------------------------------------*
+005500* 2000-REVERSE - REVERSE THE FULL SU-TEXT-1 FIELD, CHARACTER *
+005600* BY CHARACTER, INTO SU-RESULT-TEXT.                         *
+005700*-----------------------------------------------------------*
+005800 2000-REVERSE.
+005900     MOVE SPACES TO SU-RESULT-TEXT
+006000     PERFORM 2100-REVERSE-ONE-CHAR THRU 2100-EXIT
+006100         VARYING WS-CHAR-PTR FROM LENGTH OF SU-TEXT-1 BY -1
+006200         UNTIL WS-CHAR-PTR < 1.
+006300 2000-EXIT.
+006400     EXIT.
+006500 2100-REVERSE-ONE-CHAR.
+006600     MOVE SU-TEXT-1(WS-CHAR-PTR:1) TO
+006700         SU-RESULT-TEXT(LENGTH OF SU-TEXT-1 - WS-CHAR-PTR + 1:1).
+006800 2100-EXIT.
+006900     EXIT.
+007000*-----------------------------------------------------------*
+007100* 3000-LENGTH - RETURN THE DEFINED LENGTH OF SU-TEXT-1.      *
+007200*-----------------------------------------------------------*
+007300 3000-LENGTH.
+007400     MOVE FUNCTION LENGTH(SU-TEXT-1) TO SU-RESULT-LENGTH.
+007500 3000-EXIT.
+007600     EXIT.
